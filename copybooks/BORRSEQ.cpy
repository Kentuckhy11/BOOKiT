@@ -0,0 +1,4 @@
+      * BORRSEQ - single-record control file holding the next
+      * Borrower-ID to hand out when a new patron registers.
+       01  Borrower-Seq-Record.
+           05  Next-Borrower-ID    PIC 9(05).
