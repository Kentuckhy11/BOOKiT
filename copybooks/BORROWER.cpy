@@ -0,0 +1,10 @@
+      * BORROWER - Borrower master record layout.
+      * Used by BOOKiT for patron registration and lookup.
+       01  Borrower-Master-Record.
+           05  Borrower-ID         PIC 9(05).
+           05  Borrower-Name       PIC X(30).
+           05  Borrower-Address    PIC X(50).
+           05  Borrower-Contact-No PIC X(15).
+           05  Borrower-Category   PIC X(01).
+           05  Borrower-Reg-Date   PIC 9(08).
+           05  Filler              PIC X(10).
