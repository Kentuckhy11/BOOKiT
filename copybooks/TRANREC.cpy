@@ -0,0 +1,14 @@
+      * TRANREC - Circulation transaction/audit log record.
+      * One record is appended for every successful borrow or
+      * return; CIRCRPT reads this file to build the daily report.
+       01  Transaction-Record.
+           05  Txn-Date            PIC 9(08).
+           05  Txn-Time            PIC 9(06).
+           05  Txn-Borrower-ID     PIC 9(05).
+           05  Txn-Book-ID         PIC 9(04).
+           05  Txn-Book-Title      PIC X(30).
+           05  Txn-Action          PIC X(01).
+               88  Txn-Is-Borrow       VALUE "B".
+               88  Txn-Is-Return       VALUE "R".
+           05  Txn-Due-Date        PIC 9(08).
+           05  Txn-Fine-Amount     PIC 9(05)V99.
