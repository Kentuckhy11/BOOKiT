@@ -0,0 +1,11 @@
+      * RESTREC - Restart/checkpoint record.  BOOKiT writes one of
+      * these each time a borrow or return completes, and reads it
+      * back on startup to recover an interrupted session.
+       01  Restart-Record.
+           05  Chk-Borrower-ID     PIC 9(05).
+           05  Chk-Loan-Count      PIC 9(02).
+           05  Chk-Loan-Table OCCURS 12 TIMES.
+               10  Chk-Loan-ID         PIC 9(04).
+               10  Chk-Loan-Title      PIC X(30).
+               10  Chk-Loan-Due-Date   PIC 9(08).
+           05  Chk-Timestamp       PIC 9(14).
