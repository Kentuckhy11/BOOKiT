@@ -0,0 +1,8 @@
+      * HOLDREC - Hold queue record layout, one record per Book-ID
+      * holding the FIFO list of Borrower-IDs waiting on that title.
+       01  Hold-Queue-Record.
+           05  Hold-Book-ID        PIC 9(04).
+           05  Hold-Count          PIC 9(02).
+           05  Hold-Entry OCCURS 10 TIMES.
+               10  Hold-Borrower-ID    PIC 9(05).
+           05  Filler              PIC X(10).
