@@ -0,0 +1,11 @@
+      * BOOKREC - Book master record layout.
+      * Shared by BOOKiT and BOOKLOAD.
+       01  Book-Master-Record.
+           05  Book-ID             PIC 9(04).
+           05  Book-Title          PIC X(30).
+           05  Book-Writer         PIC X(20).
+           05  Book-Genre          PIC X(20).
+           05  Book-Total-Copies   PIC 9(03).
+           05  Book-Copies-Out     PIC 9(03).
+           05  Book-Reserved-For   PIC 9(05).
+           05  Filler              PIC X(05).
