@@ -1,43 +1,142 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. BOOKiT.
-       
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT Book-Master-File ASSIGN TO "BOOKMSTR"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS Book-ID
+               FILE STATUS IS Book-Master-Status.
+
+           SELECT Borrower-Master-File ASSIGN TO "BORRMSTR"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS Borrower-ID
+               FILE STATUS IS Borrower-Master-Status.
+
+           SELECT Borrower-Seq-File ASSIGN TO "BORRSEQ"
+               FILE STATUS IS Borrower-Seq-Status.
+
+           SELECT Transaction-Log-File ASSIGN TO "TRANLOG"
+               FILE STATUS IS Transaction-Log-Status.
+
+           SELECT Hold-Queue-File ASSIGN TO "HOLDQUE"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS Hold-Book-ID
+               FILE STATUS IS Hold-Queue-Status.
+
+           SELECT Restart-File ASSIGN TO "RESTART"
+               FILE STATUS IS Restart-Status.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  Book-Master-File.
+           COPY BOOKREC.
+
+       FD  Borrower-Master-File.
+           COPY BORROWER.
+
+       FD  Borrower-Seq-File.
+           COPY BORRSEQ.
+
+       FD  Transaction-Log-File.
+           COPY TRANREC.
+
+       FD  Hold-Queue-File.
+           COPY HOLDREC.
+
+       FD  Restart-File.
+           COPY RESTREC.
+
        WORKING-STORAGE SECTION.
        01 Menu-Option PIC 9.
        01 Borrow-Limit PIC 9 VALUE 2.
-       01 Borrowed-Books-Count PIC 9 VALUE 0.
-       
+       01 Borrowed-Books-Count PIC 9(02) VALUE 0.
+       01 Book-Master-Status PIC X(2) VALUE "00".
+          88 Book-Master-OK VALUE "00".
+       01 Borrower-Master-Status PIC X(2) VALUE "00".
+          88 Borrower-Master-OK VALUE "00".
+       01 Borrower-Seq-Status PIC X(2) VALUE "00".
+          88 Borrower-Seq-OK VALUE "00".
+       01 Transaction-Log-Status PIC X(2) VALUE "00".
+          88 Transaction-Log-OK VALUE "00".
+       01 Hold-Queue-Status PIC X(2) VALUE "00".
+          88 Hold-Queue-OK VALUE "00".
+
+       01 Hold-Index PIC 9(2) VALUE 0.
+       01 Hold-Match-Index PIC 9(2) VALUE 0.
+       01 Hold-Response PIC X(1).
+
+       01 Restart-Status PIC X(2) VALUE "00".
+          88 Restart-OK VALUE "00".
+       01 Session-Recovered PIC X(1) VALUE "N".
+       01 Checkpoint-Index PIC 9(3) VALUE 0.
+       01 Checkpoint-Time PIC 9(6) VALUE 0.
+
+       01 Search-Choice PIC 9 VALUE 0.
+       01 Search-Text PIC X(20) VALUE SPACES.
+       01 Search-Len PIC 9(2) VALUE 0.
+       01 Scan-Pos PIC 9(2) VALUE 0.
+       01 Scan-Target PIC X(30) VALUE SPACES.
+       01 Match-Found PIC X(1) VALUE "N".
+       01 Search-Matches PIC 9(3) VALUE 0.
+
        01 User-Info.
           05 Username       PIC X(30).
           05 User-Address   PIC X(50).
           05 Contact-No     PIC X(15).
-       
-       01 Book-Info.
-          05 Book-ID        PIC 9(4).
-          05 Book-Title     PIC X(30).
-          05 Book-Writer    PIC X(20).
-          05 User-Status    PIC X(1) VALUE 'A'.
+
+       01 Current-Borrower-ID PIC 9(5) VALUE 0.
+       01 Current-Borrower-Category PIC X(1) VALUE "S".
+          88 Current-Is-Standard VALUE "S".
+          88 Current-Is-Staff VALUE "T".
+          88 Current-Is-Faculty VALUE "F".
+          88 Current-Is-Good-Standing VALUE "M".
+       01 Returning-Response PIC X(1).
+       01 Borrower-Found PIC X(1) VALUE 'N'.
+
        01 Borrowed-Index PIC 9(3).
-       01 Borrowed-Books OCCURS 2 TIMES.
-          05 Borrowed-ID   PIC 9(4).
-          05 Borrowed-Title PIC X(20).
-       
+       01 Return-Match-Index PIC 9(3) VALUE 0.
+       01 Borrowed-Books OCCURS 12 TIMES.
+          05 Borrowed-ID       PIC 9(4).
+          05 Borrowed-Title    PIC X(30).
+          05 Borrowed-Due-Date PIC 9(8).
+
        01 Response PIC X(3).
        01 User-Input-ID PIC 9(4).
        01 Book-Found PIC X(1) VALUE 'N'.
-       
+
+       01 Today-Date PIC 9(8) VALUE 0.
+       01 Computed-Due-Date PIC 9(8) VALUE 0.
+       01 Loan-Period-Days PIC 9(3) VALUE 14.
+       01 Fine-Per-Day-Amount PIC 9(3)V99 VALUE 5.00.
+       01 Days-Late PIC 9(5) VALUE 0.
+       01 Fine-Amount PIC 9(5)V99 VALUE 0.
+
        PROCEDURE DIVISION.
-       PERFORM Fill-User-Form
+       ACCEPT Today-Date FROM DATE YYYYMMDD
+       PERFORM Open-Borrower-Files
+       PERFORM Open-Restart-File
+       PERFORM Check-For-Recovery
+       IF Session-Recovered = "N"
+           PERFORM Fill-User-Form
+       END-IF
        DISPLAY "     "
        DISPLAY "     "
        DISPLAY "     "
+       PERFORM Open-Book-Master
+       PERFORM Open-Transaction-Log
+       PERFORM Open-Hold-Queue
        PERFORM Display-Inventory.
        DISPLAY "     "
        DISPLAY "     "
        DISPLAY "     "
        DISPLAY "============================================".
        Main-Menu.
-          DISPLAY "      Menu |1|Borrow.|2|Return.|0|Exit.".
+          DISPLAY "  Menu|1|Borrow|2|Return|3|Hold|4|Search|0|Exit".
           ACCEPT Menu-Option.
           DISPLAY "============================================".
 
@@ -46,35 +145,237 @@
                   PERFORM Borrow-Books
               WHEN 2
                   PERFORM Return-Books
+              WHEN 3
+                  PERFORM Place-Hold
+              WHEN 4
+                  PERFORM Search-Inventory
               WHEN 0
                   PERFORM Display-User-Info
                   PERFORM Display-Borrowed-Books
+                  PERFORM Clear-Checkpoint
+                  PERFORM Close-Book-Master
+                  PERFORM Close-Borrower-Files
+                  PERFORM Close-Transaction-Log
+                  PERFORM Close-Hold-Queue
+                  PERFORM Close-Restart-File
                   DISPLAY "*****Thank you for using our Program!*****"
                   STOP RUN
               WHEN OTHER
                   DISPLAY "*****Invalid option. Please try again*****"
                   PERFORM Main-Menu
           END-EVALUATE.
-       
+
           STOP RUN.
-       
+
+       Open-Book-Master.
+          OPEN I-O Book-Master-File.
+          IF NOT Book-Master-OK
+              DISPLAY "==========================================="
+              DISPLAY "   Book catalog file could not be opened"
+              DISPLAY "==========================================="
+          END-IF.
+
+       Close-Book-Master.
+          CLOSE Book-Master-File.
+
+       Open-Transaction-Log.
+          OPEN EXTEND Transaction-Log-File.
+          IF NOT Transaction-Log-OK
+              DISPLAY "==========================================="
+              DISPLAY "   Circulation log file could not be opened"
+              DISPLAY "==========================================="
+          END-IF.
+
+       Close-Transaction-Log.
+          CLOSE Transaction-Log-File.
+
+       Open-Hold-Queue.
+          OPEN I-O Hold-Queue-File.
+          IF NOT Hold-Queue-OK
+              DISPLAY "==========================================="
+              DISPLAY "   Hold queue file could not be opened"
+              DISPLAY "==========================================="
+          END-IF.
+
+       Close-Hold-Queue.
+          CLOSE Hold-Queue-File.
+
+       Open-Restart-File.
+          OPEN I-O Restart-File.
+          IF NOT Restart-OK
+              DISPLAY "==========================================="
+              DISPLAY "   Restart file could not be opened"
+              DISPLAY "==========================================="
+          END-IF.
+
+       Close-Restart-File.
+          CLOSE Restart-File.
+
+       Check-For-Recovery.
+          MOVE "N" TO Session-Recovered
+          READ Restart-File
+              AT END
+                  MOVE 0 TO Chk-Borrower-ID
+          END-READ.
+          IF Chk-Borrower-ID NOT = 0
+              DISPLAY "==========================================="
+              DISPLAY "   Recovering an interrupted session for"
+              DISPLAY "   Borrower ID " Chk-Borrower-ID
+              DISPLAY "==========================================="
+              MOVE Chk-Borrower-ID TO Current-Borrower-ID
+              MOVE Chk-Borrower-ID TO Borrower-ID
+              READ Borrower-Master-File
+                  INVALID KEY
+                      DISPLAY "   Warning: borrower record missing"
+                  NOT INVALID KEY
+                      MOVE Borrower-Name TO Username
+                      MOVE Borrower-Address TO User-Address
+                      MOVE Borrower-Contact-No TO Contact-No
+                      MOVE Borrower-Category
+                          TO Current-Borrower-Category
+                      MOVE "Y" TO Borrower-Found
+              END-READ
+              IF Borrower-Found = "Y"
+                  MOVE Chk-Loan-Count TO Borrowed-Books-Count
+                  PERFORM VARYING Checkpoint-Index FROM 1 BY 1
+                      UNTIL Checkpoint-Index > Chk-Loan-Count
+                          MOVE Chk-Loan-ID(Checkpoint-Index)
+                              TO Borrowed-ID(Checkpoint-Index)
+                          MOVE Chk-Loan-Title(Checkpoint-Index)
+                              TO Borrowed-Title(Checkpoint-Index)
+                          MOVE Chk-Loan-Due-Date(Checkpoint-Index)
+                              TO Borrowed-Due-Date(Checkpoint-Index)
+                  END-PERFORM
+                  PERFORM Determine-Borrow-Limit
+                  MOVE "Y" TO Session-Recovered
+              ELSE
+                  DISPLAY "   Could not recover that session - the"
+                  DISPLAY "   patron will need to be re-registered"
+                  PERFORM Clear-Checkpoint
+              END-IF
+          END-IF.
+
+       Write-Checkpoint.
+          PERFORM Reposition-Restart-Record
+          MOVE Current-Borrower-ID TO Chk-Borrower-ID
+          MOVE Borrowed-Books-Count TO Chk-Loan-Count
+          PERFORM VARYING Checkpoint-Index FROM 1 BY 1
+              UNTIL Checkpoint-Index > 12
+                  IF Checkpoint-Index <= Borrowed-Books-Count
+                      MOVE Borrowed-ID(Checkpoint-Index)
+                          TO Chk-Loan-ID(Checkpoint-Index)
+                      MOVE Borrowed-Title(Checkpoint-Index)
+                          TO Chk-Loan-Title(Checkpoint-Index)
+                      MOVE Borrowed-Due-Date(Checkpoint-Index)
+                          TO Chk-Loan-Due-Date(Checkpoint-Index)
+                  ELSE
+                      MOVE 0 TO Chk-Loan-ID(Checkpoint-Index)
+                      MOVE SPACES TO Chk-Loan-Title(Checkpoint-Index)
+                      MOVE 0 TO Chk-Loan-Due-Date(Checkpoint-Index)
+                  END-IF
+          END-PERFORM.
+          ACCEPT Checkpoint-Time FROM TIME
+          STRING Today-Date Checkpoint-Time
+              DELIMITED BY SIZE INTO Chk-Timestamp
+          REWRITE Restart-Record.
+          IF NOT Restart-OK
+              DISPLAY "   Warning: checkpoint write failed"
+          END-IF.
+
+       Clear-Checkpoint.
+          PERFORM Reposition-Restart-Record
+          MOVE 0 TO Chk-Borrower-ID
+          MOVE 0 TO Chk-Loan-Count
+          MOVE 0 TO Chk-Timestamp
+          REWRITE Restart-Record.
+          IF NOT Restart-OK
+              DISPLAY "   Warning: checkpoint clear failed"
+          END-IF.
+
+       Reposition-Restart-Record.
+          CLOSE Restart-File
+          OPEN I-O Restart-File
+          READ Restart-File
+              AT END
+                  DISPLAY "   Warning: restart record missing"
+          END-READ.
+
+       Log-Transaction.
+          MOVE Today-Date TO Txn-Date
+          ACCEPT Txn-Time FROM TIME
+          MOVE Current-Borrower-ID TO Txn-Borrower-ID
+          MOVE Book-ID TO Txn-Book-ID
+          MOVE Book-Title TO Txn-Book-Title
+          WRITE Transaction-Record.
+          IF NOT Transaction-Log-OK
+              DISPLAY "   Warning: circulation log write failed"
+          END-IF.
+
+       Open-Borrower-Files.
+          OPEN I-O Borrower-Master-File.
+          IF NOT Borrower-Master-OK
+              DISPLAY "==========================================="
+              DISPLAY "   Borrower roster file could not be opened"
+              DISPLAY "==========================================="
+          END-IF.
+          OPEN I-O Borrower-Seq-File.
+          IF NOT Borrower-Seq-OK
+              DISPLAY "==========================================="
+              DISPLAY "   Borrower sequence file could not be opened"
+              DISPLAY "==========================================="
+          END-IF.
+
+       Close-Borrower-Files.
+          CLOSE Borrower-Master-File.
+          CLOSE Borrower-Seq-File.
+
        Borrow-Books.
            DISPLAY "Borrow by entering the ID of the book |0|Exit".
            ACCEPT User-Input-ID.
-       
+
            IF User-Input-ID = 0
                PERFORM Main-Menu
            ELSE
-               IF User-Input-ID >= 1001 AND User-Input-ID <= 1012
-                   PERFORM Check-Borrow-Limit
-                   PERFORM Borrow-Book-Details
-                   MOVE User-Input-ID 
-                       TO Borrowed-Books(Borrowed-Books-Count + 1)
-                   ADD 1 TO Borrowed-Books-Count
-                   MOVE 'B' TO User-Status
-                   PERFORM Display-Borrowed-Books
-                   DISPLAY "   *****Book borrowed successfully!*****"
-                   DISPLAY "==========================================="
+               PERFORM Borrow-Book-Details
+               IF Book-Found = "Y"
+                   IF Book-Copies-Out >= Book-Total-Copies
+                       OR (Book-Reserved-For NOT = 0
+                           AND Book-Reserved-For
+                               NOT = Current-Borrower-ID)
+                       DISPLAY "================================="
+                       DISPLAY "  All copies of that title are out"
+                       DISPLAY "================================="
+                       DISPLAY "  Place a hold and be notified"
+                           " when it's returned? (Y/N): "
+                       ACCEPT Hold-Response
+                       IF Hold-Response = "Y" OR Hold-Response = "y"
+                           PERFORM Place-Hold-On-Book
+                       END-IF
+                       PERFORM Borrow-Books
+                   ELSE
+                       PERFORM Check-Borrow-Limit
+                       MOVE User-Input-ID TO
+                           Borrowed-ID(Borrowed-Books-Count + 1)
+                       MOVE Book-Title TO
+                           Borrowed-Title(Borrowed-Books-Count + 1)
+                       PERFORM Compute-Due-Date
+                       MOVE Computed-Due-Date TO
+                           Borrowed-Due-Date(Borrowed-Books-Count + 1)
+                       ADD 1 TO Borrowed-Books-Count
+                       MOVE "B" TO Txn-Action
+                       MOVE Computed-Due-Date TO Txn-Due-Date
+                       MOVE 0 TO Txn-Fine-Amount
+                       PERFORM Log-Transaction
+                       PERFORM Write-Checkpoint
+                       ADD 1 TO Book-Copies-Out
+                       IF Book-Reserved-For = Current-Borrower-ID
+                           MOVE 0 TO Book-Reserved-For
+                       END-IF
+                       REWRITE Book-Master-Record
+                       PERFORM Display-Borrowed-Books
+                       DISPLAY "  ***Book borrowed successfully!***"
+                       DISPLAY "================================="
+                   END-IF
                ELSE
                    DISPLAY "==========================================="
                    DISPLAY "             ID not available"
@@ -82,9 +383,95 @@
                    PERFORM Borrow-Books
                END-IF
            END-IF.
-       
+
            PERFORM Main-Menu.
 
+       Place-Hold.
+          DISPLAY "Hold Menu |1|Place Hold|2|Cancel Hold|0|Exit".
+          ACCEPT Menu-Option.
+          EVALUATE Menu-Option
+              WHEN 1
+                  DISPLAY "Enter the ID of the book |0|Exit"
+                  ACCEPT User-Input-ID
+                  IF User-Input-ID NOT = 0
+                      PERFORM Borrow-Book-Details
+                      IF Book-Found = "Y"
+                          IF Book-Copies-Out >= Book-Total-Copies
+                              OR (Book-Reserved-For NOT = 0
+                                  AND Book-Reserved-For NOT =
+                                      Current-Borrower-ID)
+                              PERFORM Place-Hold-On-Book
+                          ELSE
+                              DISPLAY "==============================="
+                              DISPLAY "  Copies are available on the"
+                              DISPLAY "  shelf - borrow it instead"
+                              DISPLAY "==============================="
+                          END-IF
+                      ELSE
+                          DISPLAY "==================================="
+                          DISPLAY "         ID not available"
+                          DISPLAY "==================================="
+                      END-IF
+                  END-IF
+              WHEN 2
+                  DISPLAY "Enter the ID of the book |0|Exit"
+                  ACCEPT User-Input-ID
+                  IF User-Input-ID NOT = 0
+                      PERFORM Cancel-Hold-On-Book
+                  END-IF
+              WHEN OTHER
+                  CONTINUE
+          END-EVALUATE.
+
+          PERFORM Main-Menu.
+
+       Place-Hold-On-Book.
+          MOVE Book-ID TO Hold-Book-ID
+          READ Hold-Queue-File
+              INVALID KEY
+                  MOVE 1 TO Hold-Count
+                  MOVE Current-Borrower-ID TO Hold-Borrower-ID(1)
+                  WRITE Hold-Queue-Record
+              NOT INVALID KEY
+                  IF Hold-Count < 10
+                      ADD 1 TO Hold-Count
+                      MOVE Current-Borrower-ID
+                          TO Hold-Borrower-ID(Hold-Count)
+                      REWRITE Hold-Queue-Record
+                  ELSE
+                      DISPLAY "   Hold queue for that title is full"
+                  END-IF
+          END-READ.
+          DISPLAY "   ***Hold placed. You'll be notified when"
+              " it's returned.***".
+
+       Cancel-Hold-On-Book.
+          MOVE User-Input-ID TO Hold-Book-ID
+          MOVE 0 TO Hold-Match-Index
+          READ Hold-Queue-File
+              INVALID KEY
+                  DISPLAY "   You have no hold on that title"
+              NOT INVALID KEY
+                  PERFORM VARYING Hold-Index FROM 1 BY 1
+                      UNTIL Hold-Index > Hold-Count
+                          IF Hold-Borrower-ID(Hold-Index)
+                                  = Current-Borrower-ID
+                              MOVE Hold-Index TO Hold-Match-Index
+                          END-IF
+                  END-PERFORM
+                  IF Hold-Match-Index = 0
+                      DISPLAY "   You have no hold on that title"
+                  ELSE
+                      PERFORM Remove-Hold-Entry
+                      IF Hold-Count = 0
+                          DELETE Hold-Queue-File
+                      ELSE
+                          REWRITE Hold-Queue-Record
+                      END-IF
+                      DISPLAY "   ***Hold cancelled***"
+                  END-IF
+          END-READ.
+
        Check-Borrow-Limit.
           IF Borrowed-Books-Count >= Borrow-Limit
               DISPLAY "============================================"
@@ -92,180 +479,333 @@
               DISPLAY "============================================"
               PERFORM Main-Menu
           END-IF.
-       
+
        Borrow-Book-Details.
-          PERFORM Varying Book-ID FROM 1001 BY 11 UNTIL Book-ID > 1122
-              IF Book-ID = User-Input-ID
-                  PERFORM Set-Book-Details
-                  EXIT PERFORM
-              END-IF
-          END-PERFORM.
-       
-       Set-Book-Details.
-          EVALUATE User-Input-ID
-              WHEN 1001
-                  MOVE "One Piece" TO Book-Title
-                  MOVE "Eiichiro Oda" TO Book-Writer
-              WHEN 1002
-                  MOVE "A Game of Thrones" TO Book-Title
-                  MOVE "George R. R. Martin" TO Book-Writer
-              WHEN 1003
-                  MOVE "Percy Jackson" TO Book-Title
-                  MOVE "Rick Riordan" TO Book-Writer
-              WHEN 1004
-                  MOVE "Pride and Prejudice" TO Book-Title
-                  MOVE "Jane Austen" TO Book-Writer
-              WHEN 1005
-                  MOVE "The Rain in Pureza" TO Book-Title
-                  MOVE "Gwy Saludes" TO Book-Writer
-              WHEN 1006
-                  MOVE "Threads of Pain" TO Book-Title
-                  MOVE "J. Leiden" TO Book-Writer
-              WHEN 1007
-                  MOVE "Delusions of Agony" TO Book-Title
-                  MOVE "Lucia West" TO Book-Writer
-              WHEN 1008
-                  MOVE "Angel's Guide" TO Book-Title
-                  MOVE "Kareem Abdul Jabar" TO Book-Writer
-              WHEN 1009
-                  MOVE "Basic Lang Algebra" TO Book-Title
-                  MOVE "Marshall D. Teach" TO Book-Writer
-              WHEN 1010
-                  MOVE "Five Nights of Pain" TO Book-Title
-                  MOVE "Scott Cawthon" TO Book-Writer
-              WHEN 1011
-                  MOVE "Frankenstein" TO Book-Title
-                  MOVE "Mary Shelley" TO Book-Writer
-              WHEN 1012
-                  MOVE "Chi no Wadachi" TO Book-Title
-                  MOVE "Shūzō Oshimi" TO Book-Writer
-              WHEN OTHER
-                  MOVE "Unknown" TO Book-Title
-                  MOVE "Unknown Author" TO Book-Writer
-          END-EVALUATE.
+          MOVE User-Input-ID TO Book-ID
+          READ Book-Master-File
+              INVALID KEY
+                  MOVE "N" TO Book-Found
+              NOT INVALID KEY
+                  MOVE "Y" TO Book-Found
+          END-READ.
+
+       Compute-Due-Date.
+          COMPUTE Computed-Due-Date = FUNCTION DATE-OF-INTEGER
+              (FUNCTION INTEGER-OF-DATE(Today-Date) + Loan-Period-Days).
 
        Display-Borrowed-Books.
           DISPLAY "Books".
-          DISPLAY "ID    ".
-              
-          PERFORM Varying Borrowed-Index 
+          DISPLAY "ID     Title                 Due Date".
+
+          PERFORM Varying Borrowed-Index
               FROM 1 BY 1 UNTIL Borrowed-Index > Borrowed-Books-Count
-                  DISPLAY Borrowed-ID(Borrowed-Index)
+                  DISPLAY Borrowed-ID(Borrowed-Index) " "
+                      Borrowed-Title(Borrowed-Index) " "
+                      Borrowed-Due-Date(Borrowed-Index)
           END-PERFORM.
           DISPLAY "********************************************".
 
-       
+
        Return-Books.
-           IF Borrowed-Books-Count > 0
-               PERFORM Display-User-Info
-               DISPLAY "***BOOKS RETURNED***"
-               PERFORM Display-Borrowed-Books
+           IF Borrowed-Books-Count = 0
+               DISPLAY "==========================================="
+               DISPLAY "     You have no books borrowed"
+               DISPLAY "==========================================="
            ELSE
-               SET Borrowed-Index TO 0.
-               SET Borrowed-Books-Count TO 0.
                PERFORM Display-User-Info
-               DISPLAY "***BOOKS RETURNED***"
                PERFORM Display-Borrowed-Books
-               PERFORM Borrow-Again.
+               DISPLAY "Enter the ID of the book to return |0|Cancel"
+               ACCEPT User-Input-ID
+               IF User-Input-ID NOT = 0
+                   PERFORM Find-Borrowed-Book
+                   IF Return-Match-Index > 0
+                       PERFORM Process-Return
+                   ELSE
+                       DISPLAY "================================="
+                       DISPLAY "  Not on your borrowed list"
+                       DISPLAY "================================="
+                   END-IF
+               END-IF
+           END-IF.
 
-       Borrow-Again.
-          DISPLAY "Do you want to borrow again?"
-          DISPLAY "|1|Yes or |2|No".
-          ACCEPT Menu-Option.
-       
-          EVALUATE Menu-Option
-             WHEN 1
-                PERFORM Main-Menu
-             WHEN 2
-                DISPLAY "*****Thank you for using our Program!*****".
-                STOP RUN.
+           PERFORM Main-Menu.
+
+       Find-Borrowed-Book.
+          MOVE 0 TO Return-Match-Index.
+          PERFORM VARYING Borrowed-Index FROM 1 BY 1
+              UNTIL Borrowed-Index > Borrowed-Books-Count
+                  IF Borrowed-ID(Borrowed-Index) = User-Input-ID
+                      MOVE Borrowed-Index TO Return-Match-Index
+                  END-IF
+          END-PERFORM.
+
+       Process-Return.
+          MOVE Borrowed-ID(Return-Match-Index) TO Book-ID
+          READ Book-Master-File
+              INVALID KEY
+                  DISPLAY "   Warning: catalog record for that book"
+                      " is missing"
+          END-READ.
+          PERFORM Calculate-Overdue-Fine
+          MOVE "R" TO Txn-Action
+          MOVE Borrowed-Due-Date(Return-Match-Index) TO Txn-Due-Date
+          MOVE Fine-Amount TO Txn-Fine-Amount
+          PERFORM Log-Transaction
+          PERFORM Remove-Borrowed-Entry
+          PERFORM Write-Checkpoint
+          IF Book-Master-OK
+              SUBTRACT 1 FROM Book-Copies-Out
+              PERFORM Notify-Next-Hold
+              REWRITE Book-Master-Record
+          END-IF
+          DISPLAY "==========================================="
+          DISPLAY "   *****Book returned successfully!*****"
+          IF Fine-Amount > 0
+              DISPLAY "   Returned " Days-Late " day(s) late"
+              DISPLAY "   Fine owed: $" Fine-Amount
+          ELSE
+              DISPLAY "   Returned on time, no fine owed"
+          END-IF
+          DISPLAY "==========================================="
+          PERFORM Display-Borrowed-Books.
+
+       Notify-Next-Hold.
+          IF Book-Reserved-For = 0
+              MOVE Book-ID TO Hold-Book-ID
+              READ Hold-Queue-File
+                  INVALID KEY
+                      CONTINUE
+                  NOT INVALID KEY
+                      IF Hold-Count > 0
+                          MOVE Hold-Borrower-ID(1) TO Book-Reserved-For
+                          DISPLAY "   ***Notice: Borrower "
+                              Hold-Borrower-ID(1)
+                              " - your hold on " Book-Title
+                              " is now available***"
+                          MOVE 1 TO Hold-Match-Index
+                          PERFORM Remove-Hold-Entry
+                          IF Hold-Count = 0
+                              DELETE Hold-Queue-File
+                          ELSE
+                              REWRITE Hold-Queue-Record
+                          END-IF
+                      END-IF
+              END-READ
+          END-IF.
+
+       Remove-Hold-Entry.
+          PERFORM VARYING Hold-Index FROM Hold-Match-Index BY 1
+              UNTIL Hold-Index >= Hold-Count
+                  MOVE Hold-Borrower-ID(Hold-Index + 1)
+                      TO Hold-Borrower-ID(Hold-Index)
+          END-PERFORM.
+          SUBTRACT 1 FROM Hold-Count.
+
+       Calculate-Overdue-Fine.
+          MOVE 0 TO Days-Late
+          MOVE 0 TO Fine-Amount
+          IF Today-Date > Borrowed-Due-Date(Return-Match-Index)
+              COMPUTE Days-Late = FUNCTION INTEGER-OF-DATE(Today-Date)
+                  - FUNCTION INTEGER-OF-DATE
+                      (Borrowed-Due-Date(Return-Match-Index))
+              COMPUTE Fine-Amount = Days-Late * Fine-Per-Day-Amount
+          END-IF.
+
+       Remove-Borrowed-Entry.
+          PERFORM VARYING Borrowed-Index FROM Return-Match-Index BY 1
+              UNTIL Borrowed-Index >= Borrowed-Books-Count
+                  MOVE Borrowed-Books(Borrowed-Index + 1)
+                      TO Borrowed-Books(Borrowed-Index)
+          END-PERFORM.
+          SUBTRACT 1 FROM Borrowed-Books-Count.
 
        Display-Inventory.
           DISPLAY "============================================"
           DISPLAY "             WELCOME TO BOOKiT!"
           DISPLAY "         What would you like to do?".
           DISPLAY "--------------------------------------------"
-          DISPLAY "      Menu |1|Borrow.|2|Return.|0|Exit.".
+          DISPLAY "  Menu|1|Borrow|2|Return|3|Hold|4|Search|0|Exit".
           DISPLAY "********************************************"
           DISPLAY "            Inventory of Books".
           DISPLAY "********************************************"
-          DISPLAY "1001"
-          DISPLAY "Genre : Action/Adventure"
-          DISPLAY "Title : One Piece"
-          DISPLAY "Author: Eiichiro Oda"
-          DISPLAY "--------------------------------------------"
-          DISPLAY "1002"
-          DISPLAY "Genre : Fantasy/Action"
-          DISPLAY "Title : A Game of Thrones"
-          DISPLAY "Author: George R. R. Martin"
-          DISPLAY "--------------------------------------------"
-          DISPLAY "1003"
-          DISPLAY "Genre : Fantasy/Action"
-          DISPLAY "Title : Percy Jackson: The Lightning Thief"
-          DISPLAY "Author: Rick Riordan"
-          DISPLAY "--------------------------------------------"
-          DISPLAY "1004"
-          DISPLAY "Genre : Romance"
-          DISPLAY "Title : Pride and Prejudice"
-          DISPLAY "Author: Jane Austen"
-          DISPLAY "--------------------------------------------"
-          DISPLAY "1005"
-          DISPLAY "Genre : Romance"
-          DISPLAY "Title : The Rain in Pureza"
-          DISPLAY "Author: Gwy Saludes"
-          DISPLAY "--------------------------------------------"
-          DISPLAY "1006"
-          DISPLAY "Genre : Romance/Drama"
-          DISPLAY "Title : Threads of Pain"
-          DISPLAY "Author: J. Leiden"
-          DISPLAY "--------------------------------------------"
-          DISPLAY "1007"
-          DISPLAY "Genre : Drama"
-          DISPLAY "Title : Delusions of Agony"
-          DISPLAY "Author: Lucia West"
-          DISPLAY "--------------------------------------------"
-          DISPLAY "1008"
-          DISPLAY "Genre : Educational"
-          DISPLAY "Title : Angel's Guide to Becoming a Super Human"
-          DISPLAY "Author: Kareem Abdul Jabar"
-          DISPLAY "--------------------------------------------"
-          DISPLAY "1009"
-          DISPLAY "Genre : Educational"
-          DISPLAY "Title : Basic Lang Algebra (Teacher's Edition)"
-          DISPLAY "Author: Marshall D. Teach"
-          DISPLAY "--------------------------------------------"
-          DISPLAY "1010"
-          DISPLAY "Genre : Horror"
-          DISPLAY "Title : Five Nights of Pain"
-          DISPLAY "Author: Scott Cawthon"
-          DISPLAY "--------------------------------------------"
-          DISPLAY "1011"
-          DISPLAY "Genre : Horror"
-          DISPLAY "Title : Frankenstein"
-          DISPLAY "Author: Mary Shelley"
-          DISPLAY "--------------------------------------------"
-          DISPLAY "1012"
-          DISPLAY "Genre : Horror"
-          DISPLAY "Title : Chi no Wadachi"
-          DISPLAY "Author: Shūzō Oshimi"
+
+          MOVE LOW-VALUES TO Book-ID
+          START Book-Master-File KEY IS NOT LESS THAN Book-ID
+              INVALID KEY
+                  DISPLAY "            (catalog is empty)"
+          END-START.
+
+          IF Book-Master-OK
+              PERFORM Display-Inventory-Line
+                  UNTIL NOT Book-Master-OK
+          END-IF.
           DISPLAY "********************************************".
 
+       Display-Inventory-Line.
+          READ Book-Master-File NEXT RECORD
+              AT END
+                  MOVE "10" TO Book-Master-Status
+          END-READ.
+          IF Book-Master-OK
+              DISPLAY Book-ID
+              DISPLAY "Genre : " Book-Genre
+              DISPLAY "Title : " Book-Title
+              DISPLAY "Author: " Book-Writer
+              DISPLAY "--------------------------------------------"
+          END-IF.
+
+       Search-Inventory.
+          DISPLAY "Search by |1|Genre |2|Author |3|Title |0|Cancel"
+          ACCEPT Search-Choice
+          IF Search-Choice NOT = 0
+              DISPLAY "Enter search text: "
+              ACCEPT Search-Text
+              MOVE FUNCTION TRIM(Search-Text) TO Search-Text
+              COMPUTE Search-Len =
+                  FUNCTION LENGTH(FUNCTION TRIM(Search-Text))
+              IF Search-Len = 0
+                  DISPLAY "   No search text entered"
+              ELSE
+                  MOVE 0 TO Search-Matches
+                  MOVE LOW-VALUES TO Book-ID
+                  START Book-Master-File KEY IS NOT LESS THAN Book-ID
+                      INVALID KEY
+                          DISPLAY "            (catalog is empty)"
+                  END-START
+                  IF Book-Master-OK
+                      PERFORM Search-Inventory-Line
+                          UNTIL NOT Book-Master-OK
+                  END-IF
+                  IF Search-Matches = 0
+                      DISPLAY "   No matching titles found"
+                  END-IF
+              END-IF
+          END-IF.
+
+          PERFORM Main-Menu.
+
+       Search-Inventory-Line.
+          READ Book-Master-File NEXT RECORD
+              AT END
+                  MOVE "10" TO Book-Master-Status
+          END-READ.
+          IF Book-Master-OK
+              EVALUATE Search-Choice
+                  WHEN 1
+                      MOVE Book-Genre TO Scan-Target
+                  WHEN 2
+                      MOVE Book-Writer TO Scan-Target
+                  WHEN OTHER
+                      MOVE Book-Title TO Scan-Target
+              END-EVALUATE
+              PERFORM Scan-For-Substring
+              IF Match-Found = "Y"
+                  ADD 1 TO Search-Matches
+                  DISPLAY Book-ID
+                  DISPLAY "Genre : " Book-Genre
+                  DISPLAY "Title : " Book-Title
+                  DISPLAY "Author: " Book-Writer
+                  DISPLAY "--------------------------------------------"
+              END-IF
+          END-IF.
+
+       Scan-For-Substring.
+          MOVE "N" TO Match-Found
+          PERFORM VARYING Scan-Pos FROM 1 BY 1
+              UNTIL Scan-Pos > 31 - Search-Len
+                  OR Match-Found = "Y"
+                  IF Scan-Target(Scan-Pos:Search-Len) =
+                          Search-Text(1:Search-Len)
+                      MOVE "Y" TO Match-Found
+                  END-IF
+          END-PERFORM.
+
        Display-User-Info.
           DISPLAY "********************************************"
           DISPLAY "User Info".
+          DISPLAY "Borrower ID: " Current-Borrower-ID.
           DISPLAY "Name       : " Username.
           DISPLAY "Address    : " User-Address.
           DISPLAY "Contact No.: " Contact-No.
           DISPLAY "********************************************".
+
        Fill-User-Form.
           DISPLAY "--------------------------------------------"
+          DISPLAY "Are you a returning patron? (Y/N): "
+          ACCEPT Returning-Response.
+
+          MOVE "N" TO Borrower-Found
+          IF Returning-Response = "Y" OR Returning-Response = "y"
+              PERFORM Lookup-Returning-Borrower
+          END-IF.
+
+          IF Borrower-Found = "N"
+              PERFORM Register-New-Borrower
+          END-IF.
+          PERFORM Determine-Borrow-Limit.
+          DISPLAY "--------------------------------------------".
+
+       Lookup-Returning-Borrower.
+          DISPLAY "Enter your Borrower ID: "
+          ACCEPT Borrower-ID.
+          READ Borrower-Master-File
+              INVALID KEY
+                  DISPLAY "   ***** Borrower ID not found *****"
+                  MOVE "N" TO Borrower-Found
+              NOT INVALID KEY
+                  MOVE "Y" TO Borrower-Found
+                  MOVE Borrower-ID TO Current-Borrower-ID
+                  MOVE Borrower-Category TO Current-Borrower-Category
+                  MOVE Borrower-Name TO Username
+                  MOVE Borrower-Address TO User-Address
+                  MOVE Borrower-Contact-No TO Contact-No
+          END-READ.
+
+       Register-New-Borrower.
           DISPLAY "Fill out the user form".
-          
           Display "Username: "
           ACCEPT Username.
           Display "Address: "
           ACCEPT User-Address.
           Display "Contact No: "
           ACCEPT Contact-No.
-          DISPLAY "--------------------------------------------".
-       
\ No newline at end of file
+          DISPLAY "Category: |S|Standard |T|Staff |F|Faculty "
+              "|M|Member in good standing"
+          ACCEPT Current-Borrower-Category.
+          IF NOT Current-Is-Staff AND NOT Current-Is-Faculty AND
+                  NOT Current-Is-Good-Standing
+              MOVE "S" TO Current-Borrower-Category
+          END-IF.
+
+          PERFORM Assign-Next-Borrower-ID
+          MOVE Current-Borrower-ID TO Borrower-ID
+          MOVE Username TO Borrower-Name
+          MOVE User-Address TO Borrower-Address
+          MOVE Contact-No TO Borrower-Contact-No
+          MOVE Current-Borrower-Category TO Borrower-Category
+          ACCEPT Borrower-Reg-Date FROM DATE YYYYMMDD
+          WRITE Borrower-Master-Record.
+          MOVE "Y" TO Borrower-Found
+          DISPLAY "   Your Borrower ID is " Current-Borrower-ID
+              ", keep it for your next visit".
+
+       Determine-Borrow-Limit.
+          EVALUATE TRUE
+              WHEN Current-Is-Faculty
+                  MOVE 8 TO Borrow-Limit
+              WHEN Current-Is-Staff
+                  MOVE 5 TO Borrow-Limit
+              WHEN Current-Is-Good-Standing
+                  MOVE 5 TO Borrow-Limit
+              WHEN OTHER
+                  MOVE 2 TO Borrow-Limit
+          END-EVALUATE.
+
+       Assign-Next-Borrower-ID.
+          READ Borrower-Seq-File
+              AT END
+                  MOVE 1 TO Next-Borrower-ID
+          END-READ.
+          MOVE Next-Borrower-ID TO Current-Borrower-ID.
+          ADD 1 TO Next-Borrower-ID.
+          REWRITE Borrower-Seq-Record.
