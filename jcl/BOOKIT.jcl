@@ -0,0 +1,19 @@
+//BOOKIT   JOB (ACCTNO),'CIRCULATION DESK',CLASS=A,MSGCLASS=X
+//*--------------------------------------------------------------*
+//* FRONT-DESK CIRCULATION SESSION.  BOOKINIT MUST HAVE BEEN RUN
+//* ONCE SO THAT BORRMSTR AND HOLDQUE EXIST, AND BOOKLOAD MUST
+//* HAVE BEEN RUN AT LEAST ONCE SO THAT BOOKMSTR EXISTS.
+//*--------------------------------------------------------------*
+//STEP010  EXEC PGM=BOOKiT
+//STEPLIB  DD DSN=APPL.BOOKIT.LOADLIB,DISP=SHR
+//BOOKMSTR DD DSN=APPL.BOOKIT.BOOKMSTR,DISP=SHR
+//BORRMSTR DD DSN=APPL.BOOKIT.BORRMSTR,DISP=SHR
+//BORRSEQ  DD DSN=APPL.BOOKIT.BORRSEQ,DISP=SHR
+//TRANLOG  DD DSN=APPL.BOOKIT.TRANLOG,
+//            DISP=(MOD,CATLG,CATLG),
+//            SPACE=(TRK,(5,5)),
+//            DCB=(RECFM=FB,LRECL=69)
+//HOLDQUE  DD DSN=APPL.BOOKIT.HOLDQUE,DISP=SHR
+//RESTART  DD DSN=APPL.BOOKIT.RESTART,DISP=SHR
+//SYSIN    DD *
+//SYSOUT   DD SYSOUT=*
