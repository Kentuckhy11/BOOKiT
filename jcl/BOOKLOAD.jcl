@@ -0,0 +1,25 @@
+//BOOKLOAD JOB (ACCTNO),'REBUILD CATALOG',CLASS=A,MSGCLASS=X
+//*--------------------------------------------------------------*
+//* REBUILDS THE BOOKMSTR INDEXED CATALOG FROM THE BOOKIN FLAT
+//* FILE.  RUN THIS STEP WHENEVER TITLES ARE ADDED, RETIRED, OR
+//* RE-PRICED, THEN RUN BOOKIT.  BOOKINIT MUST HAVE BEEN RUN ONCE
+//* AGAINST THIS APPLID BEFORE THE FIRST RUN OF THIS JOB.
+//*--------------------------------------------------------------*
+//STEP005  EXEC PGM=IDCAMS
+//SYSPRINT DD SYSOUT=*
+//SYSIN    DD *
+  DELETE APPL.BOOKIT.BOOKMSTR CLUSTER
+  SET MAXCC = 0
+  DEFINE CLUSTER (NAME(APPL.BOOKIT.BOOKMSTR)       -
+         INDEXED                                    -
+         KEYS(4 0)                                  -
+         RECORDSIZE(90 90)                           -
+         SPACE(5 5) TRACKS)                          -
+         DATA    (NAME(APPL.BOOKIT.BOOKMSTR.DATA))   -
+         INDEX   (NAME(APPL.BOOKIT.BOOKMSTR.INDEX))
+/*
+//STEP010  EXEC PGM=BOOKLOAD
+//STEPLIB  DD DSN=APPL.BOOKIT.LOADLIB,DISP=SHR
+//BOOKIN   DD DSN=APPL.BOOKIT.BOOKIN,DISP=SHR
+//BOOKMSTR DD DSN=APPL.BOOKIT.BOOKMSTR,DISP=OLD
+//SYSOUT   DD SYSOUT=*
