@@ -0,0 +1,11 @@
+//CIRCRPT  JOB (ACCTNO),'CIRCULATION DESK',CLASS=A,MSGCLASS=X
+//*--------------------------------------------------------------*
+//* END-OF-DAY CIRCULATION REPORT.  RUN AFTER THE DESK CLOSES SO
+//* THAT TRANLOG CONTAINS THE FULL DAY'S BORROW/RETURN ACTIVITY.
+//*--------------------------------------------------------------*
+//STEP010  EXEC PGM=CIRCRPT
+//STEPLIB  DD DSN=APPL.BOOKIT.LOADLIB,DISP=SHR
+//TRANLOG  DD DSN=APPL.BOOKIT.TRANLOG,DISP=SHR
+//CIRCRPT  DD SYSOUT=*
+//SYSIN    DD *
+//SYSOUT   DD SYSOUT=*
