@@ -0,0 +1,56 @@
+//BOOKINIT JOB (ACCTNO),'ONE-TIME SETUP',CLASS=A,MSGCLASS=X
+//*--------------------------------------------------------------*
+//* ONE-TIME SETUP JOB.  DEFINES THE BORRMSTR AND HOLDQUE INDEXED
+//* CLUSTERS AND SEEDS THE BORRSEQ AND RESTART CONTROL FILES THAT
+//* BOOKIT OPENS I-O.  RUN THIS ONCE AGAINST A NEW APPLID BEFORE
+//* THE FIRST RUN OF BOOKIT, ALONGSIDE BOOKLOAD FOR BOOKMSTR.
+//* RE-RUNNING THIS JOB WOULD WIPE OUT THE BORROWER ROSTER, ANY
+//* OUTSTANDING HOLDS, THE NEXT-BORROWER-ID COUNTER, AND ANY
+//* IN-FLIGHT CHECKPOINT, SO IT IS NOT PART OF THE NORMAL REBUILD
+//* CYCLE.
+//*--------------------------------------------------------------*
+//STEP010  EXEC PGM=IDCAMS
+//SYSPRINT DD SYSOUT=*
+//SYSIN    DD *
+  DEFINE CLUSTER (NAME(APPL.BOOKIT.BORRMSTR)        -
+         INDEXED                                    -
+         KEYS(5 0)                                  -
+         RECORDSIZE(119 119)                        -
+         SPACE(5 5) TRACKS)                          -
+         DATA    (NAME(APPL.BOOKIT.BORRMSTR.DATA))   -
+         INDEX   (NAME(APPL.BOOKIT.BORRMSTR.INDEX))
+
+  DEFINE CLUSTER (NAME(APPL.BOOKIT.HOLDQUE)         -
+         INDEXED                                    -
+         KEYS(4 0)                                  -
+         RECORDSIZE(66 66)                          -
+         SPACE(3 3) TRACKS)                          -
+         DATA    (NAME(APPL.BOOKIT.HOLDQUE.DATA))    -
+         INDEX   (NAME(APPL.BOOKIT.HOLDQUE.INDEX))
+/*
+//*--------------------------------------------------------------*
+//* BORRSEQ IS A ONE-RECORD CONTROL FILE HOLDING THE NEXT
+//* BORROWER-ID TO HAND OUT.  SEED IT FROM BORRSEQSEED SO THE
+//* FIRST READ IN BOOKIT ALWAYS FINDS A RECORD TO REWRITE.
+//*--------------------------------------------------------------*
+//STEP020  EXEC PGM=IEBGENER
+//SYSPRINT DD SYSOUT=*
+//SYSIN    DD DUMMY
+//SYSUT1   DD DSN=APPL.BOOKIT.BORRSEQSEED,DISP=SHR
+//SYSUT2   DD DSN=APPL.BOOKIT.BORRSEQ,
+//            DISP=(NEW,CATLG,DELETE),
+//            SPACE=(TRK,(1,1)),
+//            DCB=(RECFM=FB,LRECL=5)
+//*--------------------------------------------------------------*
+//* RESTART IS THE ONE-RECORD CHECKPOINT CONTROL FILE.  SEED IT
+//* FROM RESTARTSEED THE SAME WAY, ZEROED OUT SO CHECK-FOR-
+//* RECOVERY SEES A CLEAN SESSION ON THE VERY FIRST RUN.
+//*--------------------------------------------------------------*
+//STEP030  EXEC PGM=IEBGENER
+//SYSPRINT DD SYSOUT=*
+//SYSIN    DD DUMMY
+//SYSUT1   DD DSN=APPL.BOOKIT.RESTARTSEED,DISP=SHR
+//SYSUT2   DD DSN=APPL.BOOKIT.RESTART,
+//            DISP=(NEW,CATLG,DELETE),
+//            SPACE=(TRK,(1,1)),
+//            DCB=(RECFM=FB,LRECL=525)
