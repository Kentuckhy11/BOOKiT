@@ -0,0 +1,160 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CIRCRPT.
+
+      * End-of-day circulation report.  Reads the TRANLOG audit
+      * trail that BOOKiT appends to on every borrow and return and
+      * produces a spooled report of the day's activity plus a list
+      * of everything still out, by borrower.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT Transaction-Log-File ASSIGN TO "TRANLOG"
+               FILE STATUS IS Transaction-Log-Status.
+
+           SELECT Report-File ASSIGN TO "CIRCRPT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  Transaction-Log-File.
+           COPY TRANREC.
+
+       FD  Report-File.
+       01  Report-Line PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       01 Transaction-Log-Status PIC X(2) VALUE "00".
+          88 Transaction-Log-OK VALUE "00".
+       01 Transaction-Log-Switch PIC X(1) VALUE "N".
+          88 End-Of-Transaction-Log VALUE "Y".
+
+       01 Report-Date PIC 9(8) VALUE 0.
+       01 Borrowed-Today-Count PIC 9(5) VALUE 0.
+       01 Returned-Today-Count PIC 9(5) VALUE 0.
+
+       01 Outstanding-Index PIC 9(4) VALUE 0.
+       01 Outstanding-Match-Index PIC 9(4) VALUE 0.
+       01 Outstanding-Loan-Count PIC 9(4) VALUE 0.
+       01 Outstanding-Loan-Table OCCURS 500 TIMES.
+          05 Out-Borrower-ID  PIC 9(5).
+          05 Out-Book-ID      PIC 9(4).
+          05 Out-Book-Title   PIC X(30).
+          05 Out-Due-Date     PIC 9(8).
+
+       PROCEDURE DIVISION.
+       Produce-Circulation-Report.
+          ACCEPT Report-Date FROM DATE YYYYMMDD
+          PERFORM Open-Report-Files
+          PERFORM Print-Report-Header
+          PERFORM Read-Transaction-Log
+          PERFORM Process-Transaction UNTIL End-Of-Transaction-Log
+          PERFORM Print-Activity-Totals
+          PERFORM Print-Outstanding-Loans
+          PERFORM Close-Report-Files
+          STOP RUN.
+
+       Open-Report-Files.
+          OPEN INPUT Transaction-Log-File
+          OPEN OUTPUT Report-File.
+
+       Close-Report-Files.
+          CLOSE Transaction-Log-File
+          CLOSE Report-File.
+
+       Read-Transaction-Log.
+          READ Transaction-Log-File
+              AT END
+                  MOVE "Y" TO Transaction-Log-Switch
+          END-READ.
+
+       Process-Transaction.
+          IF Txn-Is-Borrow
+              PERFORM Add-Outstanding-Loan
+              IF Txn-Date = Report-Date
+                  ADD 1 TO Borrowed-Today-Count
+                  MOVE SPACES TO Report-Line
+                  STRING "BORROWED  " Txn-Borrower-ID " " Txn-Book-ID
+                      " " Txn-Book-Title DELIMITED BY SIZE
+                      INTO Report-Line
+                  WRITE Report-Line
+              END-IF
+          ELSE
+              PERFORM Remove-Outstanding-Loan
+              IF Txn-Date = Report-Date
+                  ADD 1 TO Returned-Today-Count
+                  MOVE SPACES TO Report-Line
+                  STRING "RETURNED  " Txn-Borrower-ID " " Txn-Book-ID
+                      " " Txn-Book-Title " FINE " Txn-Fine-Amount
+                      DELIMITED BY SIZE INTO Report-Line
+                  WRITE Report-Line
+              END-IF
+          END-IF.
+          PERFORM Read-Transaction-Log.
+
+       Add-Outstanding-Loan.
+          ADD 1 TO Outstanding-Loan-Count
+          MOVE Txn-Borrower-ID
+              TO Out-Borrower-ID(Outstanding-Loan-Count)
+          MOVE Txn-Book-ID TO Out-Book-ID(Outstanding-Loan-Count)
+          MOVE Txn-Book-Title
+              TO Out-Book-Title(Outstanding-Loan-Count)
+          MOVE Txn-Due-Date TO Out-Due-Date(Outstanding-Loan-Count).
+
+       Remove-Outstanding-Loan.
+          MOVE 0 TO Outstanding-Match-Index
+          PERFORM VARYING Outstanding-Index FROM 1 BY 1
+              UNTIL Outstanding-Index > Outstanding-Loan-Count
+                  IF Out-Borrower-ID(Outstanding-Index)
+                          = Txn-Borrower-ID
+                      AND Out-Book-ID(Outstanding-Index) = Txn-Book-ID
+                      MOVE Outstanding-Index TO Outstanding-Match-Index
+                  END-IF
+          END-PERFORM.
+          IF Outstanding-Match-Index > 0
+              PERFORM VARYING Outstanding-Index
+                  FROM Outstanding-Match-Index BY 1
+                  UNTIL Outstanding-Index >= Outstanding-Loan-Count
+                      MOVE Outstanding-Loan-Table(Outstanding-Index + 1)
+                          TO Outstanding-Loan-Table(Outstanding-Index)
+              END-PERFORM
+              SUBTRACT 1 FROM Outstanding-Loan-Count
+          END-IF.
+
+       Print-Report-Header.
+          MOVE SPACES TO Report-Line
+          STRING "BOOKiT DAILY CIRCULATION REPORT - " Report-Date
+              DELIMITED BY SIZE INTO Report-Line
+          WRITE Report-Line.
+          MOVE "----------------------------------------" TO Report-Line
+          WRITE Report-Line.
+
+       Print-Activity-Totals.
+          MOVE SPACES TO Report-Line
+          WRITE Report-Line.
+          MOVE SPACES TO Report-Line
+          STRING "TITLES BORROWED TODAY : " Borrowed-Today-Count
+              DELIMITED BY SIZE INTO Report-Line
+          WRITE Report-Line.
+          MOVE SPACES TO Report-Line
+          STRING "TITLES RETURNED TODAY : " Returned-Today-Count
+              DELIMITED BY SIZE INTO Report-Line
+          WRITE Report-Line.
+
+       Print-Outstanding-Loans.
+          MOVE SPACES TO Report-Line
+          WRITE Report-Line.
+          MOVE "OUTSTANDING LOANS BY BORROWER" TO Report-Line
+          WRITE Report-Line.
+          MOVE "----------------------------------------" TO Report-Line
+          WRITE Report-Line.
+          PERFORM VARYING Outstanding-Index FROM 1 BY 1
+              UNTIL Outstanding-Index > Outstanding-Loan-Count
+                  MOVE SPACES TO Report-Line
+                  STRING "BORROWER " Out-Borrower-ID(Outstanding-Index)
+                      " HAS " Out-Book-ID(Outstanding-Index)
+                      " " Out-Book-Title(Outstanding-Index)
+                      " DUE " Out-Due-Date(Outstanding-Index)
+                      DELIMITED BY SIZE INTO Report-Line
+                  WRITE Report-Line
+          END-PERFORM.
