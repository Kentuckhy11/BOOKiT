@@ -0,0 +1,82 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. BOOKLOAD.
+
+      * Rebuilds the BOOKMSTR indexed catalog from a flat BOOKIN
+      * file so new titles (or re-pricing / retiring old ones) can
+      * be picked up without recompiling BOOKiT.  Run as its own
+      * batch step ahead of BOOKiT whenever the catalog changes.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT Book-Input-File ASSIGN TO "BOOKIN"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT Book-Master-File ASSIGN TO "BOOKMSTR"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS Book-ID
+               FILE STATUS IS Book-Master-Status.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  Book-Input-File.
+       01  Book-Input-Record.
+           05  In-Book-ID          PIC 9(04).
+           05  In-Book-Title       PIC X(30).
+           05  In-Book-Writer      PIC X(20).
+           05  In-Book-Genre       PIC X(20).
+           05  In-Book-Copies      PIC 9(03).
+
+       FD  Book-Master-File.
+           COPY BOOKREC.
+
+       WORKING-STORAGE SECTION.
+       01 Book-Master-Status PIC X(2) VALUE "00".
+          88 Book-Master-OK VALUE "00".
+       01 Book-Input-Switch PIC X(1) VALUE "N".
+          88 End-Of-Book-Input VALUE "Y".
+       01 Books-Loaded-Count PIC 9(05) VALUE 0.
+       01 Books-Skipped-Count PIC 9(05) VALUE 0.
+
+       PROCEDURE DIVISION.
+       Load-Book-Master.
+          PERFORM Open-Load-Files
+          PERFORM Read-Book-Input
+          PERFORM Load-One-Book UNTIL End-Of-Book-Input
+          PERFORM Close-Load-Files
+          DISPLAY "BOOKLOAD: " Books-Loaded-Count " titles loaded"
+          DISPLAY "BOOKLOAD: " Books-Skipped-Count " duplicates skipped"
+          STOP RUN.
+
+       Open-Load-Files.
+          OPEN INPUT Book-Input-File
+          OPEN OUTPUT Book-Master-File.
+
+       Close-Load-Files.
+          CLOSE Book-Input-File
+          CLOSE Book-Master-File.
+
+       Read-Book-Input.
+          READ Book-Input-File
+              AT END
+                  MOVE "Y" TO Book-Input-Switch
+          END-READ.
+
+       Load-One-Book.
+          MOVE In-Book-ID TO Book-ID
+          MOVE In-Book-Title TO Book-Title
+          MOVE In-Book-Writer TO Book-Writer
+          MOVE In-Book-Genre TO Book-Genre
+          MOVE In-Book-Copies TO Book-Total-Copies
+          MOVE 0 TO Book-Copies-Out
+          MOVE 0 TO Book-Reserved-For
+          WRITE Book-Master-Record
+              INVALID KEY
+                  DISPLAY "BOOKLOAD: duplicate Book-ID " Book-ID
+                      " skipped"
+                  ADD 1 TO Books-Skipped-Count
+              NOT INVALID KEY
+                  ADD 1 TO Books-Loaded-Count
+          END-WRITE
+          PERFORM Read-Book-Input.
